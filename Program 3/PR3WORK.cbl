@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGBPR3.
+       AUTHOR. GARRETT BURNS.
+
+      *TO RUN: COBC -XO whatever.EXE --STD=MF PR3WORK.CBL
+      ***********************************************
+      * PURPOSE:
+      *   Applies ADD/CHANGE/DELETE transactions to the indexed
+      *   employee master file (EMPMAST.DAT) ahead of the CGBPR1
+      *   report run, so new hires, corrections and terminations
+      *   don't require re-punching the whole PR1FA19.TXT extract.
+      *
+      * INPUT:
+      *   TRANSACTION-RECORDS (EMPTRANS.TXT) - see CGBTRN copybook.
+      *       T-ACTION-CODE 'A' = ADD, 'C' = CHANGE, 'D' = DELETE.
+      *       Keyed on warehouse ID + employee ID.
+      *
+      * OUTPUT:
+      *   EMPLOYEE-MASTER (EMPMAST.DAT) updated in place.
+      *   MAINTENANCE-REPORT - one line per transaction applied or
+      *   rejected, plus a final count of adds/changes/deletes/errors.
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   LAPTOP-U5VKK9JE.
+       OBJECT-COMPUTER.   LAPTOP-U5VKK9JE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS WK-EMPLOYEE-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRANSACTION-RECORDS
+               ASSIGN TO 'EMPTRANS.TXT'.
+           SELECT MAINTENANCE-REPORT
+               ASSIGN TO PRINTER 'MAINTFILE'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMPLOYEE-MASTER
+           RECORD CONTAINS 70 CHARACTERS.
+           COPY CGBREC.
+
+       FD  TRANSACTION-RECORDS
+           RECORD CONTAINS 71 CHARACTERS.
+           COPY CGBTRN.
+
+       FD  MAINTENANCE-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  RECORD-REPORT               PIC X(79).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                PIC X           VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+           05  WS-MASTER-STATUS        PIC X(2)        VALUE '00'.
+               88 MASTER-OK                            VALUE '00'.
+               88 MASTER-NOT-FOUND                     VALUE '23'.
+               88 MASTER-DUPLICATE                     VALUE '22'.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING          PIC S9          VALUE +3.
+
+       01  TRANSACTION-COUNTS.
+           05  TC-ADDS                 PIC 9(5)        VALUE 0.
+           05  TC-CHANGES              PIC 9(5)        VALUE 0.
+           05  TC-DELETES              PIC 9(5)        VALUE 0.
+           05  TC-ERRORS               PIC 9(5)        VALUE 0.
+
+      ********    OUTPUT AREA    ********
+
+       01  HEADING-ONE.
+           05  H1-DATE                 PIC 9999/99/99.
+           05                          PIC X(5).
+           05                          PIC X(21)   VALUE 'Y3I'.
+           05                          PIC X(35)   VALUE 'DRAKEA, LTD'.
+           05                          PIC X(8)    VALUE 'PAGE 01'.
+
+       01  HEADING-TWO.
+           05                          PIC X(30)   VALUE SPACES.
+           05                          PIC X(23)   VALUE
+               'MASTER FILE MAINTENANCE'.
+           05                          PIC X(17)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DL-ACTION               PIC X(8).
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-WAREHOUSE-ID         PIC X(4).
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-EMPLOYEE-ID          PIC X(5).
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-EMPLOYEE-LASTNAME    PIC X(10).
+           05                          PIC X(2)    VALUE SPACES.
+           05  DL-RESULT               PIC X(30).
+
+       01  SUMMARY-LINE.
+           05                          PIC X(10)   VALUE SPACES.
+           05                          PIC X(8)    VALUE 'ADDED:  '.
+           05  SL-ADDS                 PIC ZZZZ9.
+           05                          PIC X(5)    VALUE SPACES.
+           05                          PIC X(8)    VALUE 'CHANGED:'.
+           05  SL-CHANGES              PIC ZZZZ9.
+           05                          PIC X(5)    VALUE SPACES.
+           05                          PIC X(8)    VALUE 'DELETED:'.
+           05  SL-DELETES              PIC ZZZZ9.
+           05                          PIC X(5)    VALUE SPACES.
+           05                          PIC X(7)    VALUE 'ERRORS:'.
+           05  SL-ERRORS               PIC ZZZZ9.
+
+      /
+       PROCEDURE DIVISION.
+      *                                Y3I
+       10-CONTROL-MODULE.
+           PERFORM 15-HOUSEKEEPING-ROUTINE
+           PERFORM 25-TRANSACTION-ROUTINE
+           PERFORM 90-SUMMARY-ROUTINE
+           CLOSE EMPLOYEE-MASTER
+               TRANSACTION-RECORDS
+               MAINTENANCE-REPORT
+           STOP RUN.
+
+       15-HOUSEKEEPING-ROUTINE.
+           OPEN I-O EMPLOYEE-MASTER
+           IF NOT MASTER-OK
+               CLOSE EMPLOYEE-MASTER
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           OPEN INPUT TRANSACTION-RECORDS
+           OPEN OUTPUT MAINTENANCE-REPORT
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           PERFORM 20-HEADER-ROUTINE
+           .
+
+       20-HEADER-ROUTINE.
+           WRITE RECORD-REPORT FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       25-TRANSACTION-ROUTINE.
+           PERFORM UNTIL NO-MORE-DATA
+               READ TRANSACTION-RECORDS
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 30-APPLY-TRANSACTION-ROUTINE
+                       .
+
+      ***********************************************
+      * DISPATCH EACH TRANSACTION TO ITS ADD/CHANGE/DELETE
+      * PARAGRAPH BASED ON T-ACTION-CODE.
+      ***********************************************
+       30-APPLY-TRANSACTION-ROUTINE.
+           EVALUATE TRUE
+               WHEN T-ACTION-ADD
+                   PERFORM 32-ADD-EMPLOYEE-ROUTINE
+               WHEN T-ACTION-CHANGE
+                   PERFORM 34-CHANGE-EMPLOYEE-ROUTINE
+               WHEN T-ACTION-DELETE
+                   PERFORM 36-DELETE-EMPLOYEE-ROUTINE
+               WHEN OTHER
+                   MOVE 'INVALID ' TO DL-ACTION
+                   MOVE T-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+                   MOVE T-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+                   MOVE T-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+                   MOVE 'UNKNOWN ACTION CODE' TO DL-RESULT
+                   ADD 1 TO TC-ERRORS
+                   PERFORM 40-WRITE-DETAIL-ROUTINE
+           END-EVALUATE
+           .
+
+       32-ADD-EMPLOYEE-ROUTINE.
+           MOVE T-WAREHOUSE-ID TO I-WAREHOUSE-ID
+           MOVE T-EMPLOYEE-ID TO I-EMPLOYEE-ID
+           MOVE T-EMPLOYEE-POSITION TO I-EMPLOYEE-POSITION
+           MOVE T-EMPLOYEE-LASTNAME TO I-EMPLOYEE-LASTNAME
+           MOVE T-EMPLOYEE-FIRSTNAME TO I-EMPLOYEE-FIRSTNAME
+           MOVE T-HIRE-DATE TO I-HIRE-DATE
+           MOVE T-STARTING-SALARY TO I-STARTING-SALARY
+           MOVE T-LAST-PAY-INCREASE TO I-LAST-PAY-INCREASE
+           MOVE T-CURRENT-SALARY TO I-CURRENT-SALARY
+
+           WRITE INFORMATION
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           MOVE 'ADD     ' TO DL-ACTION
+           MOVE T-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+           MOVE T-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+           MOVE T-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+           IF MASTER-OK
+               ADD 1 TO TC-ADDS
+               MOVE 'ADDED' TO DL-RESULT
+           ELSE
+               ADD 1 TO TC-ERRORS
+               MOVE 'REJECTED - ALREADY ON FILE' TO DL-RESULT
+           END-IF
+           PERFORM 40-WRITE-DETAIL-ROUTINE
+           .
+
+       34-CHANGE-EMPLOYEE-ROUTINE.
+           MOVE T-WAREHOUSE-ID TO I-WAREHOUSE-ID
+           MOVE T-EMPLOYEE-ID TO I-EMPLOYEE-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE 'CHANGE  ' TO DL-ACTION
+           MOVE T-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+           MOVE T-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+           MOVE T-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+           IF MASTER-OK
+               MOVE T-EMPLOYEE-POSITION TO I-EMPLOYEE-POSITION
+               MOVE T-EMPLOYEE-LASTNAME TO I-EMPLOYEE-LASTNAME
+               MOVE T-EMPLOYEE-FIRSTNAME TO I-EMPLOYEE-FIRSTNAME
+               MOVE T-HIRE-DATE TO I-HIRE-DATE
+               MOVE T-STARTING-SALARY TO I-STARTING-SALARY
+               MOVE T-LAST-PAY-INCREASE TO I-LAST-PAY-INCREASE
+               MOVE T-CURRENT-SALARY TO I-CURRENT-SALARY
+               REWRITE INFORMATION
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               IF MASTER-OK
+                   ADD 1 TO TC-CHANGES
+                   MOVE 'CHANGED' TO DL-RESULT
+               ELSE
+                   ADD 1 TO TC-ERRORS
+                   MOVE 'REJECTED - REWRITE FAILED' TO DL-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO TC-ERRORS
+               MOVE 'REJECTED - NOT ON FILE' TO DL-RESULT
+           END-IF
+           PERFORM 40-WRITE-DETAIL-ROUTINE
+           .
+
+       36-DELETE-EMPLOYEE-ROUTINE.
+           MOVE T-WAREHOUSE-ID TO I-WAREHOUSE-ID
+           MOVE T-EMPLOYEE-ID TO I-EMPLOYEE-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE 'DELETE  ' TO DL-ACTION
+           MOVE T-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+           MOVE T-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+           IF MASTER-OK
+               MOVE I-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+               DELETE EMPLOYEE-MASTER
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               IF MASTER-OK
+                   ADD 1 TO TC-DELETES
+                   MOVE 'DELETED' TO DL-RESULT
+               ELSE
+                   ADD 1 TO TC-ERRORS
+                   MOVE 'REJECTED - DELETE FAILED' TO DL-RESULT
+               END-IF
+           ELSE
+               MOVE T-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+               ADD 1 TO TC-ERRORS
+               MOVE 'REJECTED - NOT ON FILE' TO DL-RESULT
+           END-IF
+           PERFORM 40-WRITE-DETAIL-ROUTINE
+           .
+
+       40-WRITE-DETAIL-ROUTINE.
+           MOVE DETAIL-LINE TO RECORD-REPORT
+           MOVE 1 TO PROPER-SPACING
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       90-SUMMARY-ROUTINE.
+           MOVE TC-ADDS TO SL-ADDS
+           MOVE TC-CHANGES TO SL-CHANGES
+           MOVE TC-DELETES TO SL-DELETES
+           MOVE TC-ERRORS TO SL-ERRORS
+           MOVE SUMMARY-LINE TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING 3
+           .
