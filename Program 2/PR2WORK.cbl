@@ -0,0 +1,413 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGBPR2.
+       AUTHOR. GARRETT BURNS.
+
+      *TO RUN: COBC -XO whatever.EXE --STD=MF PR2WORK.CBL
+      ***********************************************
+      * INPUT:
+      *   Reads the same INFORMATION layout as CGBPR1 off of
+      *   PR1FA19.TXT:
+      *       1. Warehouse ID
+      *       2. Employee ID
+      *       3. Employee Position
+      *       4. Employee Last Name
+      *       5. Employee First Name
+      *       6. Hire Date
+      *       7. Starting Salary
+      *       8. Date of Last Pay Increase
+      *       9. Current Salary
+      *
+      * ********
+      * OUTPUT:
+      *   For every employee, prints the percent increase from
+      *   I-STARTING-SALARY to I-CURRENT-SALARY and the date of the
+      *   last pay increase.  Anyone whose last pay increase is more
+      *   than 18 months old is marked STALE on the detail line and
+      *   repeated on a short exception list at the end of the run
+      *   so payroll has a one-page list of who is overdue for
+      *   review.
+      * ********
+      * CALCULATIONS:
+      *   RPT-PERCENT-INCREASE = ((CURRENT - STARTING) / STARTING) * 100
+      *   MONTHS-STALE = MONTHS BETWEEN I-LAST-PAY-INCREASE AND TODAY
+      *
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   LAPTOP-U5VKK9JE.
+       OBJECT-COMPUTER.   LAPTOP-U5VKK9JE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECORDS
+               ASSIGN TO 'PR1FA19.TXT'.
+           SELECT RAISE-REPORT
+               ASSIGN TO PRINTER 'RAISEFILE'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMPLOYEE-RECORDS
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  INFORMATION.
+           05 I-WAREHOUSE-ID       PIC X(4).
+           05 I-EMPLOYEE-ID        PIC X(5).
+           05 I-EMPLOYEE-POSITION  PIC X(2).
+           05 I-EMPLOYEE-LASTNAME  PIC X(10).
+           05 I-EMPLOYEE-FIRSTNAME PIC X(10).
+           05 FILLER               PIC X(3).
+           05 I-HIRE-DATE          PIC 9(8).
+           05 I-STARTING-SALARY    PIC 9(8).
+           05 FILLER               PIC X(4).
+           05 I-LAST-PAY-INCREASE  PIC 9(8).
+           05 I-CURRENT-SALARY     PIC 9(8).
+
+       FD  RAISE-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  RECORD-REPORT           PIC X(79).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG            PIC X           VALUE ' '.
+               88 NO-MORE-DATA                     VALUE 'N'.
+           05  STALE-SWITCH        PIC X           VALUE 'N'.
+               88 RAISE-IS-STALE                   VALUE 'Y'.
+           05  ED-VALID-SWITCH     PIC X           VALUE 'Y'.
+               88 ED-RECORD-VALID                  VALUE 'Y'.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING      PIC S9          VALUE +3.
+
+       01  EXCEPTION-COUNT-FIELDS.
+           05  EC-STALE-COUNT      PIC 9(5)        VALUE 0.
+           05  EC-TOTAL-STALE-COUNT PIC 9(5)       VALUE 0.
+           05  EC-REJECT-COUNT     PIC 9(5)        VALUE 0.
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YYYY       PIC 9(4).
+           05  WS-TODAY-MM         PIC 9(2).
+           05  WS-TODAY-DD         PIC 9(2).
+
+       01  WS-INCREASE-DATE.
+           05  WS-INCR-YYYY        PIC 9(4).
+           05  WS-INCR-MM          PIC 9(2).
+           05  WS-INCR-DD          PIC 9(2).
+
+       01  WS-WORK-FIELDS.
+           05  WS-MONTHS-STALE     PIC S9(5)       VALUE 0.
+           05  WS-RAISE-AMOUNT     PIC S9(6)V9(2)  VALUE 0.
+           05  WS-PERCENT-INCREASE PIC S9(3)V9(2)  VALUE 0.
+
+       01  EXCEPTION-LIST-ENTRY.
+           05  XL-WAREHOUSE-ID     PIC X(4).
+           05  XL-EMPLOYEE-ID      PIC X(5).
+           05  XL-EMPLOYEE-LASTNAME PIC X(10).
+           05  XL-LAST-PAY-INCREASE PIC 9999/99/99.
+       01  EXCEPTION-LIST-TABLE.
+           05  EXCEPTION-LIST      OCCURS 500 TIMES
+                                    INDEXED BY XL-INDEX.
+               10  XL-ENTRY        PIC X(33).
+
+      ********    OUTPUT AREA    ********
+
+       01  HEADING-ONE.
+           05  H1-DATE             PIC 9999/99/99.
+           05                      PIC X(5).
+           05                      PIC X(21)       VALUE 'Y3I'.
+           05                      PIC X(35)       VALUE 'DRAKEA, LTD'.
+           05                      PIC X(8)        VALUE 'PAGE 01'.
+
+       01  HEADING-TWO.
+           05                      PIC X(35)       VALUE SPACES.
+           05                      PIC X(13)   VALUE 'RAISE REVIEW '.
+           05                      PIC X(6)        VALUE 'REPORT'.
+           05                      PIC X(25)       VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                      PIC X(3).
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(3).
+           05                      PIC X(8)        VALUE 'EMPLOYEE'.
+           05                      PIC X(4).
+           05                      PIC X(8)        VALUE 'EMPLOYEE'.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'LAST'.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(7)        VALUE 'PERCENT'.
+           05                      PIC X(4)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'REVIEW'.
+
+       01  HEADING-FOUR.
+           05                      PIC X(6).
+           05                      PIC X(2)        VALUE 'ID'.
+           05                      PIC X(10).
+           05                      PIC X(2)        VALUE 'ID'.
+           05                      PIC X(6).
+           05                      PIC X(9)        VALUE 'LAST NAME'.
+           05                      PIC X(5).
+           05                      PIC X(8)        VALUE 'INCREASE'.
+           05                      PIC X(4).
+           05                      PIC X(7)        VALUE 'INCR PC'.
+           05                      PIC X(4)        VALUE 'STAT'.
+
+       01  DETAIL-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05 DL-WAREHOUSE-ID      PIC X(4).
+           05                      PIC X(7)        VALUE SPACES.
+           05 DL-EMPLOYEE-ID       PIC X(5).
+           05                      PIC X(5)        VALUE SPACES.
+           05 DL-EMPLOYEE-LASTNAME PIC X(10).
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-LAST-PAY-INCREASE PIC 9999/99/99.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-PERCENT-INCREASE  PIC ---9.99.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-REVIEW-STATUS     PIC X(5).
+           05                      PIC X(4)        VALUE SPACES.
+
+       01  EXCEPTION-HEADING.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(40) VALUE
+               'EMPLOYEES OVERDUE FOR A PAY REVIEW (18+'.
+           05                      PIC X(23) VALUE
+               ' MONTHS SINCE LAST RAI'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05 XD-WAREHOUSE-ID      PIC X(4).
+           05                      PIC X(7)        VALUE SPACES.
+           05 XD-EMPLOYEE-ID       PIC X(5).
+           05                      PIC X(5)        VALUE SPACES.
+           05 XD-EMPLOYEE-LASTNAME PIC X(10).
+           05                      PIC X(3)        VALUE SPACES.
+           05 XD-LAST-PAY-INCREASE PIC 9999/99/99.
+           05                      PIC X(20)       VALUE SPACES.
+
+       01  EXCEPTION-COUNT-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(20) VALUE
+               'TOTAL OVERDUE:      '.
+           05 XC-STALE-COUNT       PIC ZZZZ9.
+           05                      PIC X(45)       VALUE SPACES.
+
+       01  EXCEPTION-TRUNCATED-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(35) VALUE
+               'NOTE - LIST LIMITED TO FIRST 500, '.
+           05 XC-OMITTED-COUNT     PIC ZZZZ9.
+           05                      PIC X(10) VALUE ' OMITTED'.
+           05                      PIC X(20)       VALUE SPACES.
+
+       01  EXCEPTION-REJECT-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(29) VALUE
+               'RECORDS REJECTED - BAD DATA:'.
+           05 XC-REJECT-COUNT      PIC ZZZZ9.
+           05                      PIC X(36)       VALUE SPACES.
+
+      /
+       PROCEDURE DIVISION.
+      *                                Y3I
+       10-CONTROL-MODULE.
+           PERFORM 15-HOUSEKEEPING-ROUTINE
+           PERFORM 25-EMPLOYEE-ROUTINE
+           PERFORM 50-EXCEPTION-LIST-ROUTINE
+           CLOSE EMPLOYEE-RECORDS
+               RAISE-REPORT
+           STOP RUN.
+
+       15-HOUSEKEEPING-ROUTINE.
+           OPEN INPUT EMPLOYEE-RECORDS
+               OUTPUT RAISE-REPORT
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM 20-HEADER-ROUTINE
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE RECORD-REPORT FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-THREE TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       25-EMPLOYEE-ROUTINE.
+           PERFORM UNTIL NO-MORE-DATA
+               READ EMPLOYEE-RECORDS
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 22-EDIT-VALIDATION-ROUTINE
+                       IF ED-RECORD-VALID
+                           PERFORM 30-RAISE-CALC-ROUTINE
+                       ELSE
+                           PERFORM 24-REJECT-ROUTINE
+                       END-IF
+                       .
+
+      ***********************************************
+      * PR1FA19.TXT IS THE SAME UNTRUSTED FEED CGBPR1 EDITS BEFORE
+      * USING.  CGBPR2 HAS TO GUARD THE SAME FIELDS BEFORE DOING
+      * PERCENT/STALENESS MATH ON THEM, OR A NON-NUMERIC SALARY OR
+      * AN UNPARSEABLE LAST-INCREASE DATE PRODUCES SILENT GARBAGE
+      * INSTEAD OF AN ABEND.
+      ***********************************************
+       22-EDIT-VALIDATION-ROUTINE.
+           MOVE 'Y' TO ED-VALID-SWITCH
+           EVALUATE TRUE
+               WHEN I-STARTING-SALARY NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+               WHEN I-CURRENT-SALARY NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+               WHEN I-LAST-PAY-INCREASE NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+               WHEN OTHER
+                   MOVE I-LAST-PAY-INCREASE TO WS-INCREASE-DATE
+                   IF WS-INCR-MM < 1 OR WS-INCR-MM > 12
+                       OR WS-INCR-DD < 1 OR WS-INCR-DD > 31
+                       MOVE 'N' TO ED-VALID-SWITCH
+                   END-IF
+           END-EVALUATE
+           .
+
+      ***********************************************
+      * BAD DATA - SKIP THE PERCENT/STALENESS MATH, PRINT THE
+      * DETAIL LINE FLAGGED BAD INSTEAD OF OK/STALE, AND COUNT IT
+      * FOR THE SUMMARY AT THE END OF THE RUN.
+      ***********************************************
+       24-REJECT-ROUTINE.
+           ADD 1 TO EC-REJECT-COUNT
+           MOVE I-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+           MOVE I-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+           MOVE I-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+           MOVE ZEROS TO DL-LAST-PAY-INCREASE
+           MOVE ZEROS TO DL-PERCENT-INCREASE
+           MOVE 'BAD  ' TO DL-REVIEW-STATUS
+           MOVE DETAIL-LINE TO RECORD-REPORT
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           .
+
+      ***********************************************
+      * COMPUTE THE PERCENT INCREASE AND CHECK HOW STALE THE LAST
+      * PAY INCREASE IS, THEN WRITE THE DETAIL LINE AND, IF STALE,
+      * SAVE THE EMPLOYEE FOR THE EXCEPTION LIST AT THE END.
+      ***********************************************
+       30-RAISE-CALC-ROUTINE.
+           MOVE 'N' TO STALE-SWITCH
+           IF I-STARTING-SALARY > 0
+               COMPUTE WS-PERCENT-INCREASE ROUNDED =
+                   ((I-CURRENT-SALARY - I-STARTING-SALARY) /
+                    I-STARTING-SALARY) * 100
+           ELSE
+               MOVE 0 TO WS-PERCENT-INCREASE
+           END-IF
+
+           MOVE I-LAST-PAY-INCREASE TO WS-INCREASE-DATE
+           COMPUTE WS-MONTHS-STALE =
+               (WS-TODAY-YYYY - WS-INCR-YYYY) * 12
+               + (WS-TODAY-MM - WS-INCR-MM)
+           IF WS-MONTHS-STALE > 18
+               MOVE 'Y' TO STALE-SWITCH
+           END-IF
+
+           MOVE I-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+           MOVE I-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+           MOVE I-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+           MOVE I-LAST-PAY-INCREASE TO DL-LAST-PAY-INCREASE
+           MOVE WS-PERCENT-INCREASE TO DL-PERCENT-INCREASE
+           IF RAISE-IS-STALE
+               MOVE 'STALE' TO DL-REVIEW-STATUS
+           ELSE
+               MOVE 'OK   ' TO DL-REVIEW-STATUS
+           END-IF
+           MOVE DETAIL-LINE TO RECORD-REPORT
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+
+           IF RAISE-IS-STALE
+               PERFORM 32-SAVE-EXCEPTION-ROUTINE
+           END-IF
+           .
+
+       32-SAVE-EXCEPTION-ROUTINE.
+           ADD 1 TO EC-TOTAL-STALE-COUNT
+           IF EC-STALE-COUNT < 500
+               ADD 1 TO EC-STALE-COUNT
+               MOVE I-WAREHOUSE-ID TO XL-WAREHOUSE-ID
+               MOVE I-EMPLOYEE-ID TO XL-EMPLOYEE-ID
+               MOVE I-EMPLOYEE-LASTNAME TO XL-EMPLOYEE-LASTNAME
+               MOVE I-LAST-PAY-INCREASE TO XL-LAST-PAY-INCREASE
+               MOVE EXCEPTION-LIST-ENTRY TO
+                   XL-ENTRY(EC-STALE-COUNT)
+           END-IF
+           .
+
+       35-WRITE-A-LINE.
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+      ***********************************************
+      * PRINT THE SHORT LIST OF EVERYONE WHO IS OVERDUE FOR A
+      * RAISE REVIEW, FOLLOWED BY A COUNT.
+      ***********************************************
+       50-EXCEPTION-LIST-ROUTINE.
+           MOVE EXCEPTION-HEADING TO RECORD-REPORT
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+
+           PERFORM 55-PRINT-EXCEPTION-ROUTINE
+               VARYING XL-INDEX FROM 1 BY 1
+               UNTIL XL-INDEX > EC-STALE-COUNT
+
+           MOVE EC-TOTAL-STALE-COUNT TO XC-STALE-COUNT
+           MOVE EXCEPTION-COUNT-LINE TO RECORD-REPORT
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+
+           IF EC-TOTAL-STALE-COUNT > 500
+               COMPUTE XC-OMITTED-COUNT =
+                   EC-TOTAL-STALE-COUNT - 500
+               MOVE EXCEPTION-TRUNCATED-LINE TO RECORD-REPORT
+               MOVE 1 TO PROPER-SPACING
+               PERFORM 35-WRITE-A-LINE
+           END-IF
+
+           IF EC-REJECT-COUNT > 0
+               MOVE EC-REJECT-COUNT TO XC-REJECT-COUNT
+               MOVE EXCEPTION-REJECT-LINE TO RECORD-REPORT
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 35-WRITE-A-LINE
+           END-IF
+           .
+
+       55-PRINT-EXCEPTION-ROUTINE.
+           MOVE XL-ENTRY(XL-INDEX) TO EXCEPTION-LIST-ENTRY
+           MOVE XL-WAREHOUSE-ID TO XD-WAREHOUSE-ID
+           MOVE XL-EMPLOYEE-ID TO XD-EMPLOYEE-ID
+           MOVE XL-EMPLOYEE-LASTNAME TO XD-EMPLOYEE-LASTNAME
+           MOVE XL-LAST-PAY-INCREASE TO XD-LAST-PAY-INCREASE
+           MOVE EXCEPTION-DETAIL-LINE TO RECORD-REPORT
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           .
