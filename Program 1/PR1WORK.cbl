@@ -48,53 +48,230 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-RECORDS
-               ASSIGN TO 'PR1FA19.TXT'.
+               ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS WK-EMPLOYEE-KEY.
            SELECT EMPLOYEE-REPORT
                ASSIGN TO PRINTER 'EMPLOYEEFILE'.
-       
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO PRINTER 'EXCEPTFILE'.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWORK.TMP'.
+           SELECT CSV-EXTRACT
+               ASSIGN TO 'EMPLOYEE.CSV'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-PARM
+               ASSIGN TO 'PR1PARM.TXT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'PR1CKPT.DAT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT POSITION-SUMMARY-REPORT
+               ASSIGN TO PRINTER 'POSSUMFILE'.
+           SELECT ANNIVERSARY-REPORT
+               ASSIGN TO PRINTER 'ANNIVFILE'.
+           SELECT TREND-HISTORY-FILE
+               ASSIGN TO 'PR1TREND.DAT'
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  EMPLOYEE-RECORDS
            RECORD CONTAINS 70 CHARACTERS.
-       
-       01  INFORMATION.
-           05 I-WAREHOUSE-ID       PIC X(4).
-           05 I-EMPLOYEE-ID        PIC X(5).
-           05 I-EMPLOYEE-POSITION  PIC X(2).
-           05 I-EMPLOYEE-LASTNAME  PIC X(10).
-           05 I-EMPLOYEE-FIRSTNAME PIC X(10).
-           05 FILLER               PIC X(3).
-           05 I-HIRE-DATE          PIC 9(8).
-           05 I-STARTING-SALARY    PIC 9(8).
-           05 FILLER               PIC X(4).
-           05 I-LAST-PAY-INCREASE  PIC 9(8).
-           05 I-CURRENT-SALARY     PIC 9(8).
-       
+           COPY CGBREC.
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-RECORD.
+           05 S-WAREHOUSE-ID        PIC X(4).
+           05 S-EMPLOYEE-ID         PIC X(5).
+           05 S-EMPLOYEE-POSITION   PIC X(2).
+           05 S-EMPLOYEE-LASTNAME   PIC X(10).
+           05 S-EMPLOYEE-FIRSTNAME  PIC X(10).
+           05 S-HIRE-DATE           PIC 9(8).
+           05 S-STARTING-SALARY     PIC 9(8).
+           05 S-LAST-PAY-INCREASE   PIC 9(8).
+           05 S-CURRENT-SALARY      PIC 9(8).
+
        FD  EMPLOYEE-REPORT
+           RECORD CONTAINS 115 CHARACTERS.
+
+       01  RECORD-REPORT           PIC X(115).
+
+       FD  EXCEPTION-REPORT
            RECORD CONTAINS 70 CHARACTERS.
-       
-       01  RECORD-REPORT           PIC X(79).
-       
-       
+
+       01  EXCEPT-RECORD-REPORT    PIC X(79).
+
+       FD  CSV-EXTRACT.
+
+       01  CSV-RECORD              PIC X(80).
+
+       FD  RESTART-PARM.
+
+       01  PARM-RECORD              PIC X(8).
+
+       FD  CHECKPOINT-FILE.
+
+       01  CHECKPOINT-RECORD.
+           05 CK-WAREHOUSE-ID          PIC X(4).
+           05 CK-EMPLOYEE-ID           PIC X(5).
+           05 CK-TF-STARTING-SALARY    PIC S9(6)V9(2).
+           05 CK-TF-CURRENT-SALARY     PIC S9(6)V9(2).
+           05 CK-WB-WAREHOUSE-ID       PIC X(4).
+           05 CK-WB-STARTING-SALARY    PIC S9(6)V9(2).
+           05 CK-WB-CURRENT-SALARY     PIC S9(6)V9(2).
+           05 CK-WB-FIRST-RECORD-SW    PIC X.
+           05 CK-ANNIV-COUNT           PIC 9(5).
+           05 CK-PS-ENTRY OCCURS 7 TIMES.
+               10 CK-PS-HEADCOUNT      PIC 9(5).
+               10 CK-PS-SALARY-TOTAL   PIC S9(9)V9(2).
+
+       FD  POSITION-SUMMARY-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  POSSUM-RECORD-REPORT    PIC X(79).
+
+       FD  ANNIVERSARY-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  ANNIV-RECORD-REPORT     PIC X(79).
+
+       FD  TREND-HISTORY-FILE.
+
+       01  TREND-RECORD.
+           05 TH-DATE                  PIC 9(8).
+           05 TH-STARTING-SALARY       PIC 9(9)V9(2).
+           05 TH-CURRENT-SALARY        PIC 9(9)V9(2).
+
+
        WORKING-STORAGE SECTION.
        
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG            PIC X           VALUE ' '.
                88 NO-MORE-DATA                     VALUE 'N'.
-               
-       01  DETAIL-FIELDS.
-           05  DF-STARTING         PIC S9(6)V9(2)  VALUE +0.
-           05  DF-CURRENT          PIC S9(6)V9(2)  VALUE +0.
-       
+           05  SORT-EOF-FLAG       PIC X           VALUE ' '.
+               88 NO-MORE-SORTED-DATA              VALUE 'N'.
+
        01  TOTAL-FIELDS.
            05  TF-STARTING-SALARY  PIC S9(6)V9(2)  VALUE +0.
            05  TF-CURRENT-SALARY   PIC S9(6)V9(2)  VALUE +0.
            05  TF-SALARY-AVERAGE   PIC S9(6)V9(2)  VALUE +0.
-           
+
+       01  WAREHOUSE-BREAK-FIELDS.
+           05  WB-PREVIOUS-WAREHOUSE  PIC X(4)        VALUE SPACES.
+           05  WB-FIRST-RECORD-SW     PIC X           VALUE 'Y'.
+               88 WB-FIRST-RECORD                     VALUE 'Y'.
+           05  WB-STARTING-SALARY     PIC S9(6)V9(2)  VALUE +0.
+           05  WB-CURRENT-SALARY      PIC S9(6)V9(2)  VALUE +0.
+
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC S9      VALUE +3.
-       
+
+       01  EDIT-FIELDS.
+           05  ED-VALID-SWITCH        PIC X           VALUE 'Y'.
+               88 ED-RECORD-VALID                     VALUE 'Y'.
+           05  ED-FIRST-EXCEPTION-SW  PIC X           VALUE 'Y'.
+               88 ED-FIRST-EXCEPTION                  VALUE 'Y'.
+           05  ED-ERROR-COUNT         PIC 9(5)        VALUE 0.
+
+       01  WS-PARSE-DATE.
+           05  WS-PD-YYYY              PIC 9(4).
+           05  WS-PD-MM                PIC 9(2).
+           05  WS-PD-DD                PIC 9(2).
+
+       01  RESTART-CONTROL.
+           05  RC-MODE             PIC X(8)        VALUE 'NORMAL  '.
+               88 RC-RESTART-MODE                  VALUE 'RESTART '.
+           05  RC-WAREHOUSE-ID     PIC X(4)        VALUE SPACES.
+           05  RC-EMPLOYEE-ID      PIC X(5)        VALUE SPACES.
+           05  RC-SKIP-SWITCH      PIC X           VALUE 'N'.
+               88 RC-STILL-SKIPPING                VALUE 'Y'.
+           05  RC-ABORT-SWITCH     PIC X           VALUE 'N'.
+               88 RC-RUN-ABORTED                   VALUE 'Y'.
+
+       01  CHECKPOINT-CONTROL.
+           05  CC-RECORD-COUNT     PIC 9(7)        VALUE 0.
+           05  CC-INTERVAL         PIC 9(7)        VALUE 100.
+           05  CC-QUOTIENT         PIC 9(7)        VALUE 0.
+           05  CC-REMAINDER        PIC 9(7)        VALUE 0.
+
+       01  CSV-FIELDS.
+           05  CSV-STARTING-SALARY-ED  PIC ZZZZZ9.99.
+           05  CSV-CURRENT-SALARY-ED   PIC ZZZZZ9.99.
+           05  CSV-LAST-INCREASE-ED    PIC 9999/99/99.
+
+      ***********************************************
+      * POSITION CODE TABLE.  THE TITLES ARE CARRIED AS VALUE
+      * LITERALS ON A REDEFINES SO ADDING A NEW CODE IS A ONE-LINE
+      * CHANGE.  ENTRY 7 IS THE CATCH-ALL FOR A CODE THAT ISN'T IN
+      * THE TABLE.
+      ***********************************************
+       01  POSITION-CODE-VALUES.
+           05  FILLER   PIC X(22)  VALUE '01WAREHOUSE ASSOCIATE '.
+           05  FILLER   PIC X(22)  VALUE '02SHIFT LEAD          '.
+           05  FILLER   PIC X(22)  VALUE '03FORKLIFT OPERATOR   '.
+           05  FILLER   PIC X(22)  VALUE '04INVENTORY CLERK     '.
+           05  FILLER   PIC X(22)  VALUE '05WAREHOUSE SUPERVISOR'.
+           05  FILLER   PIC X(22)  VALUE '06DOCK WORKER         '.
+           05  FILLER   PIC X(22)  VALUE '99UNKNOWN POSITION    '.
+
+       01  POSITION-CODE-TABLE REDEFINES POSITION-CODE-VALUES.
+           05  PC-ENTRY OCCURS 7 TIMES INDEXED BY PC-IDX.
+               10  PC-CODE          PIC X(2).
+               10  PC-TITLE         PIC X(20).
+
+       01  POSITION-STATS-TABLE.
+           05  PS-ENTRY OCCURS 7 TIMES INDEXED BY PS-IDX.
+               10  PS-HEADCOUNT     PIC 9(5)        VALUE 0.
+               10  PS-SALARY-TOTAL  PIC S9(9)V9(2)  VALUE 0.
+
+       01  POSITION-WORK-FIELDS.
+           05  PW-AVERAGE-SALARY    PIC S9(7)V9(2)  VALUE 0.
+
+       01  WS-TODAY-DATE.
+           05  WS-TD-YYYY           PIC 9(4).
+           05  WS-TD-MM             PIC 9(2).
+           05  WS-TD-DD             PIC 9(2).
+
+       01  WS-HIRE-DATE-PARSE.
+           05  WS-HD-YYYY           PIC 9(4).
+           05  WS-HD-MM             PIC 9(2).
+           05  WS-HD-DD             PIC 9(2).
+
+      ***********************************************
+      * DAYS-INTO-THE-YEAR TABLE FOR THE ANNIVERSARY LOOK-AHEAD.
+      * APPROXIMATE (TREATS EVERY YEAR AS 365 DAYS) SINCE A ONE OR
+      * TWO DAY SLIP AROUND A LEAP YEAR DOESN'T MATTER FOR A 60-DAY
+      * HEADS-UP LIST.
+      ***********************************************
+       01  CUM-DAYS-VALUES.
+           05  FILLER  PIC 9(3)  VALUE 000.
+           05  FILLER  PIC 9(3)  VALUE 031.
+           05  FILLER  PIC 9(3)  VALUE 059.
+           05  FILLER  PIC 9(3)  VALUE 090.
+           05  FILLER  PIC 9(3)  VALUE 120.
+           05  FILLER  PIC 9(3)  VALUE 151.
+           05  FILLER  PIC 9(3)  VALUE 181.
+           05  FILLER  PIC 9(3)  VALUE 212.
+           05  FILLER  PIC 9(3)  VALUE 243.
+           05  FILLER  PIC 9(3)  VALUE 273.
+           05  FILLER  PIC 9(3)  VALUE 304.
+           05  FILLER  PIC 9(3)  VALUE 334.
+
+       01  CUM-DAYS-TABLE REDEFINES CUM-DAYS-VALUES.
+           05  CUM-DAYS-BEFORE-MONTH OCCURS 12 TIMES PIC 9(3).
+
+       01  YEARS-OF-SERVICE-FIELDS.
+           05  WS-YEARS-SERVICE     PIC 9(3)        VALUE 0.
+           05  WS-ANNIV-YEARS       PIC 9(3)        VALUE 0.
+           05  WS-TODAY-ORDINAL     PIC 9(3)        VALUE 0.
+           05  WS-ANNIV-ORDINAL     PIC 9(3)        VALUE 0.
+           05  WS-DAYS-TO-ANNIV     PIC 9(3)        VALUE 0.
+           05  WS-ANNIV-COUNT       PIC 9(5)        VALUE 0.
+
       ********    OUTPUT AREA    ********
        
        01  HEADING-ONE.
@@ -124,6 +301,13 @@
            05                      PIC X(8).
            05                      PIC X(7)        VALUE 'CURRENT'.
            05                      PIC X(4).
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'POSITION'.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'HIRE'.
+           05                      PIC X(9)        VALUE SPACES.
+           05                      PIC X(3)        VALUE 'YRS'.
+           05                      PIC X(3)        VALUE SPACES.
 
        01  HEADING-FOUR.
            05                      PIC X(6).
@@ -139,6 +323,12 @@
            05                      PIC X(6).
            05                      PIC X(6)        VALUE 'SALARY'.
            05                      PIC X(5).
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(5)        VALUE 'TITLE'.
+           05                      PIC X(9)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'DATE'.
+           05                      PIC X(11)       VALUE SPACES.
+           05                      PIC X(4)        VALUE 'SVC '.
 
        01  DETAIL-LINE.
            05                      PIC X(5)        VALUE SPACES.
@@ -154,30 +344,214 @@
            05                      PIC X(3)        VALUE SPACES.
            05 DL-CURRENT-SALARY    PIC 9(6)V9(2).
            05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-POSITION-TITLE    PIC X(20).
+           05                      PIC X(2)        VALUE SPACES.
+           05 DL-HIRE-DATE         PIC 9999/99/99.
+           05                      PIC X(2)        VALUE SPACES.
+           05 DL-YEARS-SERVICE     PIC ZZ9.
+           05                      PIC X(2)        VALUE SPACES.
+
+       01  WAREHOUSE-TOTAL-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05 WT-WAREHOUSE-ID      PIC X(4).
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(14)       VALUE 'WHSE TOTAL:'.
+           05 WT-STARTING-SALARY   PIC 9(6)V9(2).
+           05                      PIC X(16)       VALUE SPACES.
+           05 WT-CURRENT-SALARY    PIC 9(6)V9(2).
+           05                      PIC X(2)        VALUE SPACES.
 
        01  TOTAL-LINE.
-           05                      PIC X(31).
+           05                      PIC X(31)       VALUE SPACES.
            05                      PIC X(8)        VALUE 'TOTAL:  '.
-           05                      PIC 9(6)V9(2).
-           05                      PIC X(16).
-           05                      PIC 9(6)V9(2).
-           05                      PIC X(2).
+           05 TL-STARTING-SALARY   PIC 9(6)V9(2).
+           05                      PIC X(16)       VALUE SPACES.
+           05 TL-CURRENT-SALARY    PIC 9(6)V9(2).
+           05                      PIC X(2)        VALUE SPACES.
+
+       01  EXCEPTION-HEADING-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(30)       VALUE
+               'RECORDS REJECTED BY EDIT PASS'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05 XD-WAREHOUSE-ID      PIC X(4).
+           05                      PIC X(3)        VALUE SPACES.
+           05 XD-EMPLOYEE-ID       PIC X(5).
+           05                      PIC X(3)        VALUE SPACES.
+           05 XD-EMPLOYEE-LASTNAME PIC X(10).
+           05                      PIC X(3)        VALUE SPACES.
+           05 XD-REASON            PIC X(35).
+
+       01  EXCEPTION-COUNT-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(20)       VALUE
+               'TOTAL REJECTED:     '.
+           05 XC-ERROR-COUNT       PIC ZZZZ9.
+
+       01  POSSUM-HEADING-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(40)       VALUE
+               'HEADCOUNT AND AVERAGE SALARY BY POSITION'.
+
+       01  POSSUM-COLUMN-LINE.
+           05                PIC X(5)        VALUE SPACES.
+           05                PIC X(20)       VALUE 'POSITION'.
+           05                PIC X(10)       VALUE 'HEADCOUNT'.
+           05                PIC X(15)       VALUE
+               'AVERAGE SALARY'.
+
+       01  POSSUM-DETAIL-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05 PM-POSITION-TITLE    PIC X(20).
+           05                      PIC X(2)        VALUE SPACES.
+           05 PM-HEADCOUNT         PIC ZZZZ9.
+           05                      PIC X(5)        VALUE SPACES.
+           05 PM-AVERAGE-SALARY    PIC ZZZZZ9.99.
+
+       01  ANNIV-HEADING-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(45)       VALUE
+               'UPCOMING SERVICE ANNIVERSARIES (NEXT 60 DAYS)'.
+
+       01  ANNIV-COLUMN-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'EMPLOYEE'.
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'LAST NAME'.
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'HIRE DATE'.
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(5)        VALUE 'YEARS'.
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'DAYS LEFT'.
+
+       01  ANNIV-DETAIL-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05 AN-WAREHOUSE-ID      PIC X(4).
+           05                      PIC X(8)        VALUE SPACES.
+           05 AN-EMPLOYEE-ID       PIC X(5).
+           05                      PIC X(6)        VALUE SPACES.
+           05 AN-EMPLOYEE-LASTNAME PIC X(10).
+           05                      PIC X(1)        VALUE SPACES.
+           05 AN-HIRE-DATE         PIC 9999/99/99.
+           05                      PIC X(3)        VALUE SPACES.
+           05 AN-ANNIV-YEARS       PIC ZZ9.
+           05                      PIC X(5)        VALUE SPACES.
+           05 AN-DAYS-TO-ANNIV     PIC ZZ9.
+
+       01  ANNIV-NONE-LINE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(35)       VALUE
+               'NO UPCOMING ANNIVERSARIES IN RANGE'.
 
       /
        PROCEDURE DIVISION.
       *                                Y3I
        10-CONTROL-MODULE.
            PERFORM 15-HOUSEKEEPING-ROUTINE
-           PERFORM 25-EMPLOYEE-ROUTINE
-           .
-       
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY S-WAREHOUSE-ID
+                                S-EMPLOYEE-LASTNAME
+               INPUT PROCEDURE 21-VALIDATE-AND-RELEASE-ROUTINE
+               OUTPUT PROCEDURE 25-EMPLOYEE-ROUTINE
+           IF NOT RC-RUN-ABORTED
+               PERFORM 45-FINAL-TOTALS-ROUTINE
+               PERFORM 50-PRINT-POSITION-SUMMARY-ROUTINE
+           END-IF
+           CLOSE EMPLOYEE-RECORDS
+               EMPLOYEE-REPORT
+               EXCEPTION-REPORT
+               CSV-EXTRACT
+               POSITION-SUMMARY-REPORT
+               ANNIVERSARY-REPORT
+           STOP RUN.
+
+      ***********************************************
+      * CHECK FOR RESTART BEFORE OPENING THE OUTPUT FILES - A
+      * RESTARTED RUN HAS TO EXTEND THE REPORT/CSV/ANNIVERSARY FILES
+      * LEFT BY THE ABENDED RUN INSTEAD OF OPENING THEM FRESH, OR THE
+      * DETAIL LINES ALREADY PRINTED FOR THE RECORDS BEFORE THE
+      * CHECKPOINT WOULD BE TRUNCATED AWAY.
+      ***********************************************
        15-HOUSEKEEPING-ROUTINE.
+           PERFORM 16-CHECK-RESTART-ROUTINE
            OPEN INPUT EMPLOYEE-RECORDS
-               OUTPUT EMPLOYEE-REPORT
+           IF RC-RESTART-MODE
+               OPEN EXTEND EMPLOYEE-REPORT
+               OPEN EXTEND CSV-EXTRACT
+               OPEN EXTEND ANNIVERSARY-REPORT
+           ELSE
+               OPEN OUTPUT EMPLOYEE-REPORT
+               OPEN OUTPUT CSV-EXTRACT
+               OPEN OUTPUT ANNIVERSARY-REPORT
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT
+           OPEN OUTPUT POSITION-SUMMARY-REPORT
            ACCEPT H1-DATE FROM DATE YYYYMMDD
-           PERFORM 20-HEADER-ROUTINE
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           IF NOT RC-RESTART-MODE
+               PERFORM 20-HEADER-ROUTINE
+               MOVE 'WHSE ID,EMP ID,LAST NAME,STARTING SALARY,LAST INCR
+      -        'EASE,CURRENT SALARY' TO CSV-RECORD
+               WRITE CSV-RECORD
+               MOVE ANNIV-HEADING-LINE TO ANNIV-RECORD-REPORT
+               WRITE ANNIV-RECORD-REPORT
+                   AFTER ADVANCING PAGE
+               MOVE ANNIV-COLUMN-LINE TO ANNIV-RECORD-REPORT
+               WRITE ANNIV-RECORD-REPORT
+                   AFTER ADVANCING 2
+           END-IF
            .
-       
+
+      ***********************************************
+      * IF PR1PARM.TXT SAYS RESTART, PULL THE LAST CHECKPOINT'S KEY
+      * AND RUNNING TOTALS SO THE EMPLOYEE ROUTINE PICKS UP WHERE
+      * THE PRIOR RUN LEFT OFF INSTEAD OF FROM RECORD ONE.
+      ***********************************************
+       16-CHECK-RESTART-ROUTINE.
+           OPEN INPUT RESTART-PARM
+           READ RESTART-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-RECORD TO RC-MODE
+           END-READ
+           CLOSE RESTART-PARM
+
+           IF RC-RESTART-MODE
+               OPEN INPUT CHECKPOINT-FILE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-WAREHOUSE-ID TO RC-WAREHOUSE-ID
+                       MOVE CK-EMPLOYEE-ID TO RC-EMPLOYEE-ID
+                       MOVE CK-TF-STARTING-SALARY TO TF-STARTING-SALARY
+                       MOVE CK-TF-CURRENT-SALARY TO TF-CURRENT-SALARY
+                       MOVE CK-WB-WAREHOUSE-ID TO WB-PREVIOUS-WAREHOUSE
+                       MOVE CK-WB-STARTING-SALARY TO WB-STARTING-SALARY
+                       MOVE CK-WB-CURRENT-SALARY TO WB-CURRENT-SALARY
+                       MOVE CK-WB-FIRST-RECORD-SW TO WB-FIRST-RECORD-SW
+                       MOVE CK-ANNIV-COUNT TO WS-ANNIV-COUNT
+                       PERFORM 17-RESTORE-POSITION-STATS-ROUTINE
+                           VARYING PS-IDX FROM 1 BY 1
+                           UNTIL PS-IDX > 7
+                       MOVE 'Y' TO RC-SKIP-SWITCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       17-RESTORE-POSITION-STATS-ROUTINE.
+           MOVE CK-PS-HEADCOUNT(PS-IDX) TO PS-HEADCOUNT(PS-IDX)
+           MOVE CK-PS-SALARY-TOTAL(PS-IDX) TO PS-SALARY-TOTAL(PS-IDX)
+           .
+
        20-HEADER-ROUTINE.
        
            WRITE RECORD-REPORT FROM HEADING-ONE
@@ -185,46 +559,443 @@
            
            MOVE 2 TO PROPER-SPACING
            MOVE HEADING-TWO TO RECORD-REPORT
-           WRITE RECORD-REPORT FROM HEADING-ONE
-               AFTER ADVANCING PAGE
-           
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+
            MOVE 3 TO PROPER-SPACING
            MOVE HEADING-THREE TO RECORD-REPORT
-           WRITE RECORD-REPORT FROM HEADING-ONE
-               AFTER ADVANCING PAGE
-           
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+
            MOVE 1 TO PROPER-SPACING
            MOVE HEADING-FOUR TO RECORD-REPORT
-           WRITE RECORD-REPORT FROM HEADING-ONE
-               AFTER ADVANCING PAGE
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
            .
            
-       25-EMPLOYEE-ROUTINE.
+      ***********************************************
+      * SORT INPUT PROCEDURE.  READS THE MASTER, EDITS EACH RECORD,
+      * AND RELEASES ONLY THE GOOD ONES INTO THE SORT SO THE REPORT
+      * COMES OUT IN WAREHOUSE/LAST NAME ORDER WITH BAD RECORDS
+      * ALREADY SIDELINED TO THE EXCEPTION LISTING.
+      ***********************************************
+       21-VALIDATE-AND-RELEASE-ROUTINE.
            PERFORM UNTIL NO-MORE-DATA
                READ EMPLOYEE-RECORDS
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 30-TOTAL-SALARY-ROUTINE
+                       PERFORM 22-EDIT-VALIDATION-ROUTINE
+                       IF ED-RECORD-VALID
+                           PERFORM 23-RELEASE-SORT-RECORD-ROUTINE
+                       END-IF
                        .
-               
+
+       23-RELEASE-SORT-RECORD-ROUTINE.
+           MOVE I-WAREHOUSE-ID TO S-WAREHOUSE-ID
+           MOVE I-EMPLOYEE-ID TO S-EMPLOYEE-ID
+           MOVE I-EMPLOYEE-POSITION TO S-EMPLOYEE-POSITION
+           MOVE I-EMPLOYEE-LASTNAME TO S-EMPLOYEE-LASTNAME
+           MOVE I-EMPLOYEE-FIRSTNAME TO S-EMPLOYEE-FIRSTNAME
+           MOVE I-HIRE-DATE TO S-HIRE-DATE
+           MOVE I-STARTING-SALARY TO S-STARTING-SALARY
+           MOVE I-LAST-PAY-INCREASE TO S-LAST-PAY-INCREASE
+           MOVE I-CURRENT-SALARY TO S-CURRENT-SALARY
+           RELEASE SORT-RECORD
+           .
+
+      ***********************************************
+      * SORT OUTPUT PROCEDURE.  RETURNS THE SORTED, ALREADY-EDITED
+      * RECORDS WAREHOUSE-BY-WAREHOUSE, ALPHABETICAL BY LAST NAME
+      * WITHIN EACH WAREHOUSE.
+      ***********************************************
+       25-EMPLOYEE-ROUTINE.
+           PERFORM UNTIL NO-MORE-SORTED-DATA
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'N' TO SORT-EOF-FLAG
+                   NOT AT END
+                       IF RC-STILL-SKIPPING
+                           PERFORM 26-CHECK-SKIP-ROUTINE
+                       ELSE
+                           PERFORM 27-WAREHOUSE-BREAK-ROUTINE
+                           PERFORM 30-TOTAL-SALARY-ROUTINE
+                       END-IF
+                       .
+
+      ***********************************************
+      * THE SORTED DATA RAN OUT WITHOUT EVER MATCHING THE CHECKPOINT
+      * KEY, MEANING PR1CKPT.DAT DOES NOT BELONG TO TODAY'S INPUT -
+      * STOP INSTEAD OF SILENTLY SKIPPING THE WHOLE RUN AS IF IT HAD
+      * ALREADY BEEN PROCESSED.
+      ***********************************************
+           IF RC-STILL-SKIPPING
+               MOVE 'Y' TO RC-ABORT-SWITCH
+               DISPLAY 'CGBPR1 - RESTART KEY ' RC-WAREHOUSE-ID '/'
+                   RC-EMPLOYEE-ID ' NOT FOUND IN SORTED INPUT'
+               DISPLAY 'CGBPR1 - RUN ABORTED, CHECK PR1CKPT.DAT'
+               DISPLAY 'CGBPR1 - AGAINST TODAYS INPUT BEFORE RESTARTING'
+           END-IF
+           .
+
+      ***********************************************
+      * ON A RESTARTED RUN, THROW AWAY SORTED RECORDS UP THROUGH THE
+      * ONE THE LAST CHECKPOINT ALREADY ACCOUNTED FOR SO TOTALS AND
+      * THE PRINTED REPORT DON'T DOUBLE UP THAT EMPLOYEE.
+      ***********************************************
+       26-CHECK-SKIP-ROUTINE.
+           IF S-WAREHOUSE-ID = RC-WAREHOUSE-ID
+               AND S-EMPLOYEE-ID = RC-EMPLOYEE-ID
+               MOVE 'N' TO RC-SKIP-SWITCH
+           END-IF
+           .
+
+      ***********************************************
+      * EDIT EACH INCOMING RECORD BEFORE IT EVER REACHES THE
+      * WAREHOUSE TOTALS.  BAD RECORDS GO TO THE EXCEPTION LISTING
+      * INSTEAD OF SKEWING THE REPORT.
+      ***********************************************
+       22-EDIT-VALIDATION-ROUTINE.
+           MOVE 'Y' TO ED-VALID-SWITCH
+           EVALUATE TRUE
+               WHEN I-STARTING-SALARY NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+                   MOVE 'STARTING SALARY NOT NUMERIC' TO XD-REASON
+               WHEN I-CURRENT-SALARY NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+                   MOVE 'CURRENT SALARY NOT NUMERIC' TO XD-REASON
+               WHEN I-CURRENT-SALARY < I-STARTING-SALARY
+                   MOVE 'N' TO ED-VALID-SWITCH
+                   MOVE 'CURRENT LESS THAN STARTING SALARY'
+                       TO XD-REASON
+               WHEN I-LAST-PAY-INCREASE NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+                   MOVE 'LAST INCREASE DATE DOES NOT PARSE'
+                       TO XD-REASON
+               WHEN I-HIRE-DATE NOT NUMERIC
+                   MOVE 'N' TO ED-VALID-SWITCH
+                   MOVE 'HIRE DATE DOES NOT PARSE' TO XD-REASON
+               WHEN OTHER
+                   MOVE I-LAST-PAY-INCREASE TO WS-PARSE-DATE
+                   MOVE I-HIRE-DATE TO WS-HIRE-DATE-PARSE
+                   IF WS-PD-MM < 1 OR WS-PD-MM > 12
+                       OR WS-PD-DD < 1 OR WS-PD-DD > 31
+                       MOVE 'N' TO ED-VALID-SWITCH
+                       MOVE 'LAST INCREASE DATE DOES NOT PARSE'
+                           TO XD-REASON
+                   ELSE
+                       IF WS-HD-MM < 1 OR WS-HD-MM > 12
+                           OR WS-HD-DD < 1 OR WS-HD-DD > 31
+                           MOVE 'N' TO ED-VALID-SWITCH
+                           MOVE 'HIRE DATE DOES NOT PARSE' TO XD-REASON
+                       END-IF
+                   END-IF
+           END-EVALUATE
+           IF NOT ED-RECORD-VALID
+               ADD 1 TO ED-ERROR-COUNT
+               PERFORM 24-PRINT-EXCEPTION-ROUTINE
+           END-IF
+           .
+
+       24-PRINT-EXCEPTION-ROUTINE.
+           IF ED-FIRST-EXCEPTION
+               MOVE 'N' TO ED-FIRST-EXCEPTION-SW
+               MOVE EXCEPTION-HEADING-LINE TO EXCEPT-RECORD-REPORT
+               WRITE EXCEPT-RECORD-REPORT
+                   AFTER ADVANCING PAGE
+           END-IF
+           MOVE I-WAREHOUSE-ID TO XD-WAREHOUSE-ID
+           MOVE I-EMPLOYEE-ID TO XD-EMPLOYEE-ID
+           MOVE I-EMPLOYEE-LASTNAME TO XD-EMPLOYEE-LASTNAME
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPT-RECORD-REPORT
+           WRITE EXCEPT-RECORD-REPORT
+               AFTER ADVANCING 1
+           .
+
+      ***********************************************
+      * WHEN THE WAREHOUSE ID CHANGES, FLUSH THE SUBTOTAL FOR THE
+      * WAREHOUSE JUST FINISHED AND START ACCUMULATING THE NEXT ONE.
+      ***********************************************
+       27-WAREHOUSE-BREAK-ROUTINE.
+           IF WB-FIRST-RECORD
+               MOVE 'N' TO WB-FIRST-RECORD-SW
+               MOVE S-WAREHOUSE-ID TO WB-PREVIOUS-WAREHOUSE
+           ELSE
+               IF S-WAREHOUSE-ID NOT = WB-PREVIOUS-WAREHOUSE
+                   PERFORM 29-PRINT-WAREHOUSE-SUBTOTAL
+                   MOVE S-WAREHOUSE-ID TO WB-PREVIOUS-WAREHOUSE
+               END-IF
+           END-IF
+           .
+
+       29-PRINT-WAREHOUSE-SUBTOTAL.
+           MOVE WB-PREVIOUS-WAREHOUSE TO WT-WAREHOUSE-ID
+           MOVE WB-STARTING-SALARY TO WT-STARTING-SALARY
+           MOVE WB-CURRENT-SALARY TO WT-CURRENT-SALARY
+           MOVE WAREHOUSE-TOTAL-LINE TO RECORD-REPORT
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           MOVE +0 TO WB-STARTING-SALARY
+                       WB-CURRENT-SALARY
+           .
+
        30-TOTAL-SALARY-ROUTINE.
-           MOVE I-CURRENT-SALARY TO DL-CURRENT-SALARY
-           MOVE I-EMPLOYEE-ID TO DL-EMPLOYEE-ID
-           MOVE I-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
-           MOVE I-STARTING-SALARY TO DL-STARTING-SALARY
-           MOVE I-LAST-PAY-INCREASE TO DL-LAST-PAY-INCREASE
-           MOVE I-CURRENT-SALARY TO DL-CURRENT-SALARY
+           MOVE S-WAREHOUSE-ID TO DL-WAREHOUSE-ID
+           MOVE S-EMPLOYEE-ID TO DL-EMPLOYEE-ID
+           MOVE S-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LASTNAME
+           MOVE S-STARTING-SALARY TO DL-STARTING-SALARY
+           MOVE S-LAST-PAY-INCREASE TO DL-LAST-PAY-INCREASE
+           MOVE S-CURRENT-SALARY TO DL-CURRENT-SALARY
+           MOVE S-HIRE-DATE TO DL-HIRE-DATE
+           PERFORM 32-TRANSLATE-POSITION-ROUTINE
+           PERFORM 34-COMPUTE-YEARS-SERVICE-ROUTINE
+           MOVE WS-YEARS-SERVICE TO DL-YEARS-SERVICE
+           MOVE DETAIL-LINE TO RECORD-REPORT
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+           PERFORM 31-WRITE-CSV-ROUTINE
+           PERFORM 36-CHECK-ANNIVERSARY-ROUTINE
 
-           ADD I-STARTING-SALARY, TF-STARTING-SALARY GIVING DF-STARTING
-           ADD I-CURRENT-SALARY, TF-CURRENT-SALARY GIVING DF-CURRENT
+           ADD S-STARTING-SALARY TO TF-STARTING-SALARY
+           ADD S-CURRENT-SALARY TO TF-CURRENT-SALARY
+           ADD S-STARTING-SALARY TO WB-STARTING-SALARY
+           ADD S-CURRENT-SALARY TO WB-CURRENT-SALARY
+
+           ADD 1 TO CC-RECORD-COUNT
+           DIVIDE CC-RECORD-COUNT BY CC-INTERVAL
+               GIVING CC-QUOTIENT REMAINDER CC-REMAINDER
+           IF CC-REMAINDER = 0
+               PERFORM 33-WRITE-CHECKPOINT-ROUTINE
+           END-IF
            .
-       
+
+      ***********************************************
+      * REWRITE THE CHECKPOINT FILE WITH THE KEY OF THE EMPLOYEE JUST
+      * TOTALED AND THE RUNNING TOTALS AS OF THAT POINT, SO A RESTART
+      * CAN PICK UP FROM HERE INSTEAD OF FROM THE TOP OF THE RUN.
+      ***********************************************
+       33-WRITE-CHECKPOINT-ROUTINE.
+           MOVE S-WAREHOUSE-ID TO CK-WAREHOUSE-ID
+           MOVE S-EMPLOYEE-ID TO CK-EMPLOYEE-ID
+           MOVE TF-STARTING-SALARY TO CK-TF-STARTING-SALARY
+           MOVE TF-CURRENT-SALARY TO CK-TF-CURRENT-SALARY
+           MOVE WB-PREVIOUS-WAREHOUSE TO CK-WB-WAREHOUSE-ID
+           MOVE WB-STARTING-SALARY TO CK-WB-STARTING-SALARY
+           MOVE WB-CURRENT-SALARY TO CK-WB-CURRENT-SALARY
+           MOVE WB-FIRST-RECORD-SW TO CK-WB-FIRST-RECORD-SW
+           MOVE WS-ANNIV-COUNT TO CK-ANNIV-COUNT
+           PERFORM 19-SAVE-POSITION-STATS-ROUTINE
+               VARYING PS-IDX FROM 1 BY 1
+               UNTIL PS-IDX > 7
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       19-SAVE-POSITION-STATS-ROUTINE.
+           MOVE PS-HEADCOUNT(PS-IDX) TO CK-PS-HEADCOUNT(PS-IDX)
+           MOVE PS-SALARY-TOTAL(PS-IDX) TO CK-PS-SALARY-TOTAL(PS-IDX)
+           .
+
+      ***********************************************
+      * WRITE ONE COMMA-DELIMITED ROW PER EMPLOYEE SO THE RUN CAN
+      * BE LOADED STRAIGHT INTO EXCEL/POWER BI.
+      ***********************************************
+       31-WRITE-CSV-ROUTINE.
+           MOVE SPACES TO CSV-RECORD
+           MOVE S-STARTING-SALARY TO CSV-STARTING-SALARY-ED
+           MOVE S-CURRENT-SALARY TO CSV-CURRENT-SALARY-ED
+           MOVE S-LAST-PAY-INCREASE TO CSV-LAST-INCREASE-ED
+           STRING S-WAREHOUSE-ID       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  S-EMPLOYEE-ID        DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  S-EMPLOYEE-LASTNAME  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-STARTING-SALARY-ED  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-LAST-INCREASE-ED DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CSV-CURRENT-SALARY-ED   DELIMITED BY SIZE
+               INTO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
+      ***********************************************
+      * TRANSLATE THE TWO-CHARACTER POSITION CODE TO ITS TITLE FOR
+      * THE DETAIL LINE, AND ROLL THE EMPLOYEE INTO THE HEADCOUNT /
+      * SALARY TOTAL FOR THAT POSITION FOR THE END-OF-RUN SUMMARY.
+      ***********************************************
+       32-TRANSLATE-POSITION-ROUTINE.
+           SET PC-IDX TO 1
+           SEARCH PC-ENTRY
+               AT END
+                   SET PC-IDX TO 7
+                   MOVE PC-TITLE(PC-IDX) TO DL-POSITION-TITLE
+               WHEN PC-CODE(PC-IDX) = S-EMPLOYEE-POSITION
+                   MOVE PC-TITLE(PC-IDX) TO DL-POSITION-TITLE
+           END-SEARCH
+           SET PS-IDX TO PC-IDX
+           ADD 1 TO PS-HEADCOUNT(PS-IDX)
+           ADD S-CURRENT-SALARY TO PS-SALARY-TOTAL(PS-IDX)
+           .
+
+      ***********************************************
+      * YEARS OF SERVICE AS OF TODAY, COUNTING ONLY COMPLETED YEARS
+      * (THIS YEAR DOESN'T COUNT UNTIL THE HIRE-DATE MONTH/DAY HAS
+      * BEEN REACHED).
+      ***********************************************
+       34-COMPUTE-YEARS-SERVICE-ROUTINE.
+           MOVE S-HIRE-DATE TO WS-HIRE-DATE-PARSE
+           COMPUTE WS-YEARS-SERVICE = WS-TD-YYYY - WS-HD-YYYY
+           IF WS-TD-MM < WS-HD-MM
+               OR (WS-TD-MM = WS-HD-MM AND WS-TD-DD < WS-HD-DD)
+               SUBTRACT 1 FROM WS-YEARS-SERVICE
+           END-IF
+           .
+
+      ***********************************************
+      * FLAG EMPLOYEES WHOSE NEXT SERVICE ANNIVERSARY IS A 5/10/15/20
+      * YEAR MILESTONE LANDING WITHIN THE NEXT 60 DAYS, SO HR CAN
+      * PLAN RECOGNITION AHEAD OF THE DATE.
+      ***********************************************
+       36-CHECK-ANNIVERSARY-ROUTINE.
+           MOVE CUM-DAYS-BEFORE-MONTH(WS-TD-MM) TO WS-TODAY-ORDINAL
+           ADD WS-TD-DD TO WS-TODAY-ORDINAL
+           MOVE CUM-DAYS-BEFORE-MONTH(WS-HD-MM) TO WS-ANNIV-ORDINAL
+           ADD WS-HD-DD TO WS-ANNIV-ORDINAL
+
+      * ON THE EXACT DAY OF THE ANNIVERSARY, WS-YEARS-SERVICE ALREADY
+      * REFLECTS THE MILESTONE BEING HIT TODAY - DON'T ADD 1 OR IT
+      * REPORTS THE WRONG (NEXT) YEAR AND MISSES THE MILESTONE.
+           IF WS-ANNIV-ORDINAL = WS-TODAY-ORDINAL
+               MOVE WS-YEARS-SERVICE TO WS-ANNIV-YEARS
+           ELSE
+               COMPUTE WS-ANNIV-YEARS = WS-YEARS-SERVICE + 1
+           END-IF
+
+           IF WS-ANNIV-ORDINAL >= WS-TODAY-ORDINAL
+               COMPUTE WS-DAYS-TO-ANNIV =
+                   WS-ANNIV-ORDINAL - WS-TODAY-ORDINAL
+           ELSE
+               COMPUTE WS-DAYS-TO-ANNIV =
+                   365 - WS-TODAY-ORDINAL + WS-ANNIV-ORDINAL
+           END-IF
+           IF WS-DAYS-TO-ANNIV <= 60
+               AND (WS-ANNIV-YEARS = 5 OR WS-ANNIV-YEARS = 10
+                    OR WS-ANNIV-YEARS = 15 OR WS-ANNIV-YEARS = 20)
+               PERFORM 38-PRINT-ANNIVERSARY-ROUTINE
+           END-IF
+           .
+
+       38-PRINT-ANNIVERSARY-ROUTINE.
+           ADD 1 TO WS-ANNIV-COUNT
+           MOVE S-WAREHOUSE-ID TO AN-WAREHOUSE-ID
+           MOVE S-EMPLOYEE-ID TO AN-EMPLOYEE-ID
+           MOVE S-EMPLOYEE-LASTNAME TO AN-EMPLOYEE-LASTNAME
+           MOVE S-HIRE-DATE TO AN-HIRE-DATE
+           MOVE WS-ANNIV-YEARS TO AN-ANNIV-YEARS
+           MOVE WS-DAYS-TO-ANNIV TO AN-DAYS-TO-ANNIV
+           MOVE ANNIV-DETAIL-LINE TO ANNIV-RECORD-REPORT
+           WRITE ANNIV-RECORD-REPORT
+               AFTER ADVANCING 1
+           .
+
+      ***********************************************
+      * FLUSH THE LAST WAREHOUSE'S SUBTOTAL AND PRINT THE GRAND
+      * TOTAL FOR THE ENTIRE RUN.
+      ***********************************************
+       45-FINAL-TOTALS-ROUTINE.
+           IF NOT WB-FIRST-RECORD
+               PERFORM 29-PRINT-WAREHOUSE-SUBTOTAL
+           END-IF
+           MOVE TF-STARTING-SALARY TO TL-STARTING-SALARY
+           MOVE TF-CURRENT-SALARY TO TL-CURRENT-SALARY
+           MOVE TOTAL-LINE TO RECORD-REPORT
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+
+           IF NOT ED-FIRST-EXCEPTION
+               MOVE ED-ERROR-COUNT TO XC-ERROR-COUNT
+               MOVE EXCEPTION-COUNT-LINE TO EXCEPT-RECORD-REPORT
+               WRITE EXCEPT-RECORD-REPORT
+                   AFTER ADVANCING 2
+           END-IF
+
+           IF WS-ANNIV-COUNT = 0
+               MOVE ANNIV-NONE-LINE TO ANNIV-RECORD-REPORT
+               WRITE ANNIV-RECORD-REPORT
+                   AFTER ADVANCING 1
+           END-IF
+
+           PERFORM 54-WRITE-TREND-HISTORY-ROUTINE
+           PERFORM 56-RESET-RESTART-ROUTINE
+           .
+
+      ***********************************************
+      * A CLEAN RUN FINISHED TOP TO BOTTOM - PUT PR1PARM.TXT BACK TO
+      * NORMAL AND EMPTY OUT PR1CKPT.DAT SO THE NEXT RUN STARTS FRESH
+      * INSTEAD OF RESUMING FROM TODAY'S CHECKPOINT.
+      ***********************************************
+       56-RESET-RESTART-ROUTINE.
+           MOVE 'NORMAL  ' TO PARM-RECORD
+           OPEN OUTPUT RESTART-PARM
+           WRITE PARM-RECORD
+           CLOSE RESTART-PARM
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
        35-WRITE-A-LINE.
            WRITE RECORD-REPORT
                AFTER ADVANCING PROPER-SPACING
            .
-           
+
+      ***********************************************
+      * END-OF-RUN SUMMARY PAGE - HEADCOUNT AND AVERAGE CURRENT
+      * SALARY FOR EACH POSITION CODE SEEN DURING THE RUN.
+      ***********************************************
+       50-PRINT-POSITION-SUMMARY-ROUTINE.
+           MOVE POSSUM-HEADING-LINE TO POSSUM-RECORD-REPORT
+           WRITE POSSUM-RECORD-REPORT
+               AFTER ADVANCING PAGE
+           MOVE POSSUM-COLUMN-LINE TO POSSUM-RECORD-REPORT
+           WRITE POSSUM-RECORD-REPORT
+               AFTER ADVANCING 2
+
+           PERFORM 52-PRINT-POSITION-LINE-ROUTINE
+               VARYING PS-IDX FROM 1 BY 1
+               UNTIL PS-IDX > 7
+           .
+
+       52-PRINT-POSITION-LINE-ROUTINE.
+           IF PS-HEADCOUNT(PS-IDX) > 0
+               SET PC-IDX TO PS-IDX
+               MOVE PC-TITLE(PC-IDX) TO PM-POSITION-TITLE
+               MOVE PS-HEADCOUNT(PS-IDX) TO PM-HEADCOUNT
+               COMPUTE PW-AVERAGE-SALARY ROUNDED =
+                   PS-SALARY-TOTAL(PS-IDX) / PS-HEADCOUNT(PS-IDX)
+               MOVE PW-AVERAGE-SALARY TO PM-AVERAGE-SALARY
+               MOVE POSSUM-DETAIL-LINE TO POSSUM-RECORD-REPORT
+               WRITE POSSUM-RECORD-REPORT
+                   AFTER ADVANCING 1
+           END-IF
+           .
+
+      ***********************************************
+      * APPEND THIS RUN'S GRAND TOTALS TO THE TREND HISTORY FILE SO
+      * THE TREND REPORT CAN SHOW PAYROLL COST RUN-OVER-RUN.
+      ***********************************************
+       54-WRITE-TREND-HISTORY-ROUTINE.
+           MOVE WS-TODAY-DATE TO TH-DATE
+           MOVE TF-STARTING-SALARY TO TH-STARTING-SALARY
+           MOVE TF-CURRENT-SALARY TO TH-CURRENT-SALARY
+           OPEN EXTEND TREND-HISTORY-FILE
+           WRITE TREND-RECORD
+           CLOSE TREND-HISTORY-FILE
+           .
+
 
 
 
