@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGBPR4.
+       AUTHOR. GARRETT BURNS.
+
+      *TO RUN: COBC -XO whatever.EXE --STD=MF PR4WORK.CBL
+      ***********************************************
+      * INPUT:
+      *   Reads PR1TREND.DAT, the history file CGBPR1 appends one
+      *   record to at the end of every run:
+      *       1. Run Date
+      *       2. Total Starting Salary For The Run
+      *       3. Total Current Salary For The Run
+      *
+      * ********
+      * OUTPUT:
+      *   One line per run showing the run date and grand totals,
+      *   plus the change and percent change in total current
+      *   salary versus the prior run, so growth in payroll cost
+      *   can be read off run-over-run instead of only ever seeing
+      *   today's snapshot.
+      * ********
+      * CALCULATIONS:
+      *   RUN-OVER-RUN CHANGE = THIS RUN'S CURRENT TOTAL
+      *                         - PRIOR RUN'S CURRENT TOTAL
+      *   RUN-OVER-RUN PERCENT = (CHANGE / PRIOR RUN'S CURRENT) * 100
+      *
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   LAPTOP-U5VKK9JE.
+       OBJECT-COMPUTER.   LAPTOP-U5VKK9JE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TREND-HISTORY-FILE
+               ASSIGN TO 'PR1TREND.DAT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TREND-REPORT
+               ASSIGN TO PRINTER 'TRENDFILE'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TREND-HISTORY-FILE.
+
+       01  TREND-RECORD.
+           05 TH-DATE                  PIC 9(8).
+           05 TH-STARTING-SALARY       PIC 9(9)V9(2).
+           05 TH-CURRENT-SALARY        PIC 9(9)V9(2).
+
+       FD  TREND-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  RECORD-REPORT           PIC X(79).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG            PIC X           VALUE ' '.
+               88 NO-MORE-DATA                     VALUE 'N'.
+           05  FIRST-RUN-SWITCH    PIC X           VALUE 'Y'.
+               88 FIRST-RUN-SEEN                   VALUE 'Y'.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING      PIC S9          VALUE +3.
+
+       01  WS-RUN-COUNT            PIC 9(5)        VALUE 0.
+
+       01  PRIOR-RUN-TOTALS.
+           05  PR-STARTING-SALARY  PIC S9(9)V9(2)  VALUE 0.
+           05  PR-CURRENT-SALARY   PIC S9(9)V9(2)  VALUE 0.
+
+       01  WS-WORK-FIELDS.
+           05  WS-CHANGE-AMOUNT    PIC S9(9)V9(2)  VALUE 0.
+           05  WS-CHANGE-PERCENT   PIC S9(5)V9(2)  VALUE 0.
+
+      ********    OUTPUT AREA    ********
+
+       01  HEADING-ONE.
+           05  H1-DATE             PIC 9999/99/99.
+           05                      PIC X(5).
+           05                      PIC X(21)       VALUE 'Y3I'.
+           05                      PIC X(35)       VALUE 'DRAKEA, LTD'.
+           05                      PIC X(8)        VALUE 'PAGE 01'.
+
+       01  HEADING-TWO.
+           05                      PIC X(32)       VALUE SPACES.
+           05                      PIC X(20) VALUE
+               'PAYROLL TREND REPORT'.
+           05                      PIC X(27)       VALUE SPACES.
+
+       01  HEADING-THREE.
+           05                      PIC X(3).
+           05                      PIC X(8)        VALUE 'RUN DATE'.
+           05                      PIC X(7).
+           05                      PIC X(8)        VALUE 'STARTING'.
+           05                      PIC X(9).
+           05                      PIC X(7)        VALUE 'CURRENT'.
+           05                      PIC X(6).
+           05                      PIC X(6)        VALUE 'CHANGE'.
+           05                      PIC X(7).
+           05                      PIC X(7)        VALUE 'PERCENT'.
+
+       01  HEADING-FOUR.
+           05                      PIC X(3).
+           05                      PIC X(8)        VALUE SPACES.
+           05                      PIC X(7).
+           05                      PIC X(6)        VALUE 'SALARY'.
+           05                      PIC X(10).
+           05                      PIC X(6)        VALUE 'SALARY'.
+           05                      PIC X(7).
+           05                      PIC X(6)        VALUE 'AMOUNT'.
+           05                      PIC X(7).
+           05                      PIC X(6)        VALUE 'CHANGE'.
+
+       01  DETAIL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-RUN-DATE          PIC 9999/99/99.
+           05                      PIC X(4)        VALUE SPACES.
+           05 DL-STARTING-SALARY   PIC ZZZZZZ9.99.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-CURRENT-SALARY    PIC ZZZZZZ9.99.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-CHANGE-AMOUNT     PIC -ZZZZZ9.99.
+           05                      PIC X(3)        VALUE SPACES.
+           05 DL-CHANGE-PERCENT    PIC ---9.99.
+           05                      PIC X(1)        VALUE SPACES.
+
+      /
+       PROCEDURE DIVISION.
+      *                                Y3I
+       10-CONTROL-MODULE.
+           PERFORM 15-HOUSEKEEPING-ROUTINE
+           PERFORM 25-TREND-ROUTINE
+           CLOSE TREND-HISTORY-FILE
+               TREND-REPORT
+           STOP RUN.
+
+       15-HOUSEKEEPING-ROUTINE.
+           OPEN INPUT TREND-HISTORY-FILE
+               OUTPUT TREND-REPORT
+           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           PERFORM 20-HEADER-ROUTINE
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE RECORD-REPORT FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-THREE TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE HEADING-FOUR TO RECORD-REPORT
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       25-TREND-ROUTINE.
+           PERFORM UNTIL NO-MORE-DATA
+               READ TREND-HISTORY-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 30-TREND-CALC-ROUTINE
+                       .
+
+      ***********************************************
+      * PRINT ONE RUN'S TOTALS, AND THE CHANGE SINCE THE PRIOR RUN
+      * WHEN THERE IS ONE TO COMPARE AGAINST.
+      ***********************************************
+       30-TREND-CALC-ROUTINE.
+           ADD 1 TO WS-RUN-COUNT
+           MOVE TH-DATE TO DL-RUN-DATE
+           MOVE TH-STARTING-SALARY TO DL-STARTING-SALARY
+           MOVE TH-CURRENT-SALARY TO DL-CURRENT-SALARY
+
+           IF FIRST-RUN-SEEN
+               MOVE 'N' TO FIRST-RUN-SWITCH
+               MOVE 0 TO DL-CHANGE-AMOUNT
+               MOVE 0 TO DL-CHANGE-PERCENT
+           ELSE
+               COMPUTE WS-CHANGE-AMOUNT =
+                   TH-CURRENT-SALARY - PR-CURRENT-SALARY
+               IF PR-CURRENT-SALARY > 0
+                   COMPUTE WS-CHANGE-PERCENT ROUNDED =
+                       (WS-CHANGE-AMOUNT / PR-CURRENT-SALARY) * 100
+               ELSE
+                   MOVE 0 TO WS-CHANGE-PERCENT
+               END-IF
+               MOVE WS-CHANGE-AMOUNT TO DL-CHANGE-AMOUNT
+               MOVE WS-CHANGE-PERCENT TO DL-CHANGE-PERCENT
+           END-IF
+
+           MOVE DETAIL-LINE TO RECORD-REPORT
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 35-WRITE-A-LINE
+
+           MOVE TH-STARTING-SALARY TO PR-STARTING-SALARY
+           MOVE TH-CURRENT-SALARY TO PR-CURRENT-SALARY
+           .
+
+       35-WRITE-A-LINE.
+           WRITE RECORD-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
