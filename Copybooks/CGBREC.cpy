@@ -0,0 +1,19 @@
+      *TO RUN: COPY CGBREC.
+      ***********************************************
+      * EMPLOYEE MASTER RECORD LAYOUT - SHARED BY CGBPR1 AND CGBPR3.
+      * 70 CHARACTERS, SAME LAYOUT AS THE ORIGINAL PR1FA19.TXT
+      * EXTRACT SO EXISTING DATA MOVES OVER AS-IS.
+      ***********************************************
+       01  INFORMATION.
+           05 WK-EMPLOYEE-KEY.
+               10 I-WAREHOUSE-ID       PIC X(4).
+               10 I-EMPLOYEE-ID        PIC X(5).
+           05 I-EMPLOYEE-POSITION  PIC X(2).
+           05 I-EMPLOYEE-LASTNAME  PIC X(10).
+           05 I-EMPLOYEE-FIRSTNAME PIC X(10).
+           05 FILLER               PIC X(3).
+           05 I-HIRE-DATE          PIC 9(8).
+           05 I-STARTING-SALARY    PIC 9(8).
+           05 FILLER               PIC X(4).
+           05 I-LAST-PAY-INCREASE  PIC 9(8).
+           05 I-CURRENT-SALARY     PIC 9(8).
