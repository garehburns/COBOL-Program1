@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGBPR5.
+       AUTHOR. GARRETT BURNS.
+
+      *TO RUN: COBC -XO whatever.EXE --STD=MF PR5WORK.CBL
+      ***********************************************
+      * OPERATOR UTILITY - RUN THIS AFTER AN ABENDED CGBPR1 RUN,
+      * BEFORE RERUNNING CGBPR1, TO FLIP PR1PARM.TXT TO RESTART MODE.
+      * CGBPR1 WILL THEN PICK UP FROM THE LAST CHECKPOINT WRITTEN TO
+      * PR1CKPT.DAT (33-WRITE-CHECKPOINT-ROUTINE) INSTEAD OF STARTING
+      * OVER FROM RECORD ONE.  DO NOT RUN THIS UTILITY IF PR1CKPT.DAT
+      * IS FROM A DIFFERENT DAY'S INPUT - A CHECKPOINT KEY CGBPR1
+      * CAN'T MATCH IN THE SORTED INPUT ABORTS THE RUN.
+      *
+      * A CLEAN CGBPR1 RUN ALREADY PUTS PR1PARM.TXT BACK TO NORMAL
+      * MODE ON ITS OWN (56-RESET-RESTART-ROUTINE), SO THIS UTILITY
+      * ONLY NEEDS TO RUN ONCE, BY HAND, AFTER AN ABEND.
+      ***********************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   LAPTOP-U5VKK9JE.
+       OBJECT-COMPUTER.   LAPTOP-U5VKK9JE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-PARM
+               ASSIGN TO 'PR1PARM.TXT'
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RESTART-PARM.
+
+       01  PARM-RECORD              PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       10-CONTROL-MODULE.
+           MOVE 'RESTART ' TO PARM-RECORD
+           OPEN OUTPUT RESTART-PARM
+           WRITE PARM-RECORD
+           CLOSE RESTART-PARM
+           DISPLAY 'CGBPR5 - PR1PARM.TXT SET TO RESTART MODE'
+           STOP RUN.
