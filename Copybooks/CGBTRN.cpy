@@ -0,0 +1,25 @@
+      *TO RUN: COPY CGBTRN.
+      ***********************************************
+      * MAINTENANCE TRANSACTION RECORD LAYOUT - CGBPR3.
+      * T-ACTION-CODE:  'A' = ADD, 'C' = CHANGE, 'D' = DELETE.
+      * FOR 'C' EVERY FIELD IS TREATED AS A FULL REPLACEMENT OF
+      * THE MASTER RECORD FOR THAT KEY.  FOR 'D' ONLY THE KEY
+      * FIELDS ARE REQUIRED.
+      ***********************************************
+       01  TRANSACTION-RECORD.
+           05 T-ACTION-CODE         PIC X(1).
+               88 T-ACTION-ADD                  VALUE 'A'.
+               88 T-ACTION-CHANGE               VALUE 'C'.
+               88 T-ACTION-DELETE               VALUE 'D'.
+           05 T-EMPLOYEE-KEY.
+               10 T-WAREHOUSE-ID        PIC X(4).
+               10 T-EMPLOYEE-ID         PIC X(5).
+           05 T-EMPLOYEE-POSITION   PIC X(2).
+           05 T-EMPLOYEE-LASTNAME   PIC X(10).
+           05 T-EMPLOYEE-FIRSTNAME  PIC X(10).
+           05 FILLER                PIC X(3).
+           05 T-HIRE-DATE           PIC 9(8).
+           05 T-STARTING-SALARY     PIC 9(8).
+           05 FILLER                PIC X(4).
+           05 T-LAST-PAY-INCREASE   PIC 9(8).
+           05 T-CURRENT-SALARY      PIC 9(8).
